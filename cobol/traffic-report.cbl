@@ -0,0 +1,224 @@
+      *> ***************************************************************
+identification division.
+program-id. traffic-report.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+input-output section.
+file-control.
+    select audit-log-file assign to "audit.log"
+        organization is line sequential
+        file status is audit-log-file-status.
+    select report-file assign to "traffic-report.txt"
+        organization is line sequential.
+
+data division.
+file section.
+fd  audit-log-file.
+01 audit-log-record            pic x(200).
+
+fd  report-file.
+01 report-line                 pic x(132).
+
+working-storage section.
+01 audit-log-file-status       pic x(2).
+01 audit-eof                   pic x(1) value "N".
+    88 audit-at-eof            value "Y".
+
+*> One audit line is: timestamp url method result, space separated.
+01 ts-field                    pic x(21).
+01 url-field                   pic x(200).
+01 method-field                pic x(16).
+01 result-field                pic x(9).
+01 hour-num                    pic 9(2).
+
+*> Requests-per-hour, further broken down by method.  Index 1 is
+*> hour 00, index 24 is hour 23.
+01 hour-buckets.
+    05 hour-bucket occurs 24 times indexed by hr-idx.
+        10 hour-total           pic 9(9) comp.
+        10 hour-get-count       pic 9(9) comp.
+        10 hour-post-count      pic 9(9) comp.
+        10 hour-put-count       pic 9(9) comp.
+        10 hour-delete-count    pic 9(9) comp.
+        10 hour-other-count     pic 9(9) comp.
+01 hour-display                pic z9.
+01 total-display                pic zzzzzzzz9.
+01 get-display                  pic zzzzzzzz9.
+01 post-display                 pic zzzzzzzz9.
+01 put-display                  pic zzzzzzzz9.
+01 delete-display               pic zzzzzzzz9.
+01 other-display                pic zzzzzzzz9.
+01 count-display                pic zzzzzzzz9.
+
+*> Requests-per-URL, a small linear-search table built up as new
+*> URLs are seen in the log.
+01 url-stats-table.
+    05 url-stat-entry occurs 50 times indexed by url-idx.
+        10 url-stat-url         pic x(80).
+        10 url-stat-count       pic 9(9) comp.
+01 url-stat-count-used         pic 9(4) comp value 0.
+01 found-idx                   pic 9(4) comp.
+
+*> ***************************************************************
+procedure division.
+
+main-logic.
+    perform initialize-buckets
+    perform process-audit-log
+    perform write-report
+    goback.
+
+*> ***************************************************************
+initialize-buckets.
+    perform varying hr-idx from 1 by 1 until hr-idx > 24
+        move 0 to hour-total(hr-idx)
+        move 0 to hour-get-count(hr-idx)
+        move 0 to hour-post-count(hr-idx)
+        move 0 to hour-put-count(hr-idx)
+        move 0 to hour-delete-count(hr-idx)
+        move 0 to hour-other-count(hr-idx)
+    end-perform
+    move 0 to url-stat-count-used.
+
+*> ***************************************************************
+*> Read the whole audit log, tallying one line at a time.
+process-audit-log.
+    open input audit-log-file
+    if audit-log-file-status = "00"
+        perform until audit-at-eof
+            read audit-log-file into audit-log-record
+                at end
+                    move "Y" to audit-eof
+                not at end
+                    perform process-audit-line
+            end-read
+        end-perform
+        close audit-log-file
+    else
+        display
+            "traffic-report: no audit log found, nothing to summarize"
+            upon syserr
+        end-display
+    end-if.
+
+process-audit-line.
+    move spaces to ts-field
+    move spaces to url-field
+    move spaces to method-field
+    move spaces to result-field
+    unstring audit-log-record delimited by " "
+        into ts-field url-field method-field result-field
+    end-unstring
+
+    move ts-field(9:2) to hour-num
+    move hour-num to hr-idx
+    add 1 to hr-idx
+
+    add 1 to hour-total(hr-idx)
+    evaluate function trim(method-field)
+        when "GET"
+            add 1 to hour-get-count(hr-idx)
+        when "POST"
+            add 1 to hour-post-count(hr-idx)
+        when "PUT"
+            add 1 to hour-put-count(hr-idx)
+        when "DELETE"
+            add 1 to hour-delete-count(hr-idx)
+        when other
+            add 1 to hour-other-count(hr-idx)
+    end-evaluate
+
+    perform find-or-add-url.
+
+*> ***************************************************************
+*> Bump the per-URL count, growing the table on first sight of a
+*> URL (up to its fixed capacity).
+find-or-add-url.
+    move 0 to found-idx
+    perform varying url-idx from 1 by 1 until url-idx > url-stat-count-used
+        if url-stat-url(url-idx) = function trim(url-field)
+            move url-idx to found-idx
+        end-if
+    end-perform
+
+    if found-idx = 0
+        if url-stat-count-used < 50
+            add 1 to url-stat-count-used
+            move function trim(url-field) to
+                url-stat-url(url-stat-count-used)
+            move 1 to url-stat-count(url-stat-count-used)
+        end-if
+    else
+        add 1 to url-stat-count(found-idx)
+    end-if.
+
+*> ***************************************************************
+*> Write the hourly-bucketed report, by method and then by URL.
+write-report.
+    open output report-file
+
+    move "Hourly traffic report" to report-line
+    write report-line
+    move spaces to report-line
+    write report-line
+
+    perform varying hr-idx from 1 by 1 until hr-idx > 24
+        if hour-total(hr-idx) > 0
+            perform write-hour-line
+        end-if
+    end-perform
+
+    move spaces to report-line
+    write report-line
+    move "Requests by URL" to report-line
+    write report-line
+
+    perform varying url-idx from 1 by 1 until url-idx > url-stat-count-used
+        perform write-url-line
+    end-perform
+
+    close report-file.
+
+write-hour-line.
+    compute hour-display = hr-idx - 1
+    move hour-total(hr-idx) to total-display
+    move hour-get-count(hr-idx) to get-display
+    move hour-post-count(hr-idx) to post-display
+    move hour-put-count(hr-idx) to put-display
+    move hour-delete-count(hr-idx) to delete-display
+    move hour-other-count(hr-idx) to other-display
+    move spaces to report-line
+    string
+        "hour "        delimited by size
+        hour-display   delimited by size
+        ": total="     delimited by size
+        total-display  delimited by size
+        " get="        delimited by size
+        get-display    delimited by size
+        " post="       delimited by size
+        post-display   delimited by size
+        " put="        delimited by size
+        put-display    delimited by size
+        " delete="     delimited by size
+        delete-display delimited by size
+        " other="      delimited by size
+        other-display  delimited by size
+        into report-line
+    end-string
+    write report-line.
+
+write-url-line.
+    move spaces to report-line
+    move url-stat-count(url-idx) to count-display
+    string
+        function trim(url-stat-url(url-idx)) delimited by size
+        ": "                                 delimited by size
+        count-display                        delimited by size
+        into report-line
+    end-string
+    write report-line.
+
+end program traffic-report.
