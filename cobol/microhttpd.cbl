@@ -5,68 +5,408 @@ environment division.
 configuration section.
 repository.
     function all intrinsic.  *> Import all intrinsic functions
+input-output section.
+file-control.
+    select webpage-file assign to "webpage.html"
+        organization is line sequential
+        file status is webpage-file-status.
+    select pem-file assign to pem-file-name
+        organization is line sequential
+        file status is pem-file-status.
+    select state-file assign to "microhttpd.state"
+        organization is line sequential
+        file status is state-file-status.
 
 data division.
+file section.
+fd  webpage-file.
+01 webpage-line                pic x(200).
+
+fd  state-file.
+01 state-record.
+    05 state-request-count     pic 9(9).
+    05 filler                  pic x(1).
+    05 state-start-time        pic 9(14).
+    05 filler                  pic x(1).
+    05 state-start-seconds     pic 9(11).
+    05 filler                  pic x(1).
+    05 state-last-error        pic x(80).
+
+fd  pem-file.
+01 pem-line                    pic x(200).
+
 working-storage section.
+01 webpage-file-status         pic x(2).
+01 pem-file-name               pic x(80).
+01 pem-file-status             pic x(2).
+01 state-file-status           pic x(2).
+
 01 MHD_HTTP_OK               constant   as 200.
 01 MHD_USE_SELECT_INTERNALLY constant   as 8.
+01 MHD_USE_SSL               constant   as 2.
 01 MHD_RESPMEM_PERSISTENT    constant   as 0.
+01 MHD_OPTION_HTTPS_MEM_KEY  constant   as 8.
+01 MHD_OPTION_HTTPS_MEM_CERT constant   as 9.
 01 MHD_OPTION_END            constant   as 0.
    *> Define constants for libmicrohttpd usage
 
-01 star-daemon               usage pointer. 
+01 mhd-flags                 usage binary-long.
+
+*> TLS material, read in as plain PEM text when the operator asks for
+*> an HTTPS daemon.
+01 use-tls                      pic x(1) value "N".
+    88 tls-is-enabled           value "Y".
+01 tls-input                    pic x(1).
+01 cert-file-name               pic x(80).
+01 key-file-name                pic x(80).
+01 cert-buffer                  pic x(4096) value spaces.
+01 cert-buffer-len              usage binary-long value 0.
+01 key-buffer                   pic x(4096) value spaces.
+01 key-buffer-len               usage binary-long value 0.
+
+*> Based views used to point the shared PEM-loading paragraph at
+*> whichever of cert-buffer/key-buffer is being filled in.
+01 pem-buffer-view              pic x(4096) based.
+01 pem-len-view                 usage binary-long based.
+01 pem-line-len                 usage binary-long.
+
+01 star-daemon               usage pointer.
 01 connection-handler-entry  usage program-pointer.
    *> Define pointers for MHD_start_daemon function usage
 
 01 server-command            pic x(80).
    *> Define a variable to hold user input
 
+01 port-input                pic x(5).
+01 port-number               pic 9(5) value 8080.
+   *> Listen port, read from the operator at startup so a second
+   *> instance can be stood up on a different port without a rebuild.
+
+*> Stats shared with connection-handler; see that program for the
+*> layout this mirrors.
+01 mhd-shared-stats external.
+    05 mhd-request-count           pic 9(9) comp.
+    05 mhd-last-method             pic x(16).
+    05 mhd-start-time              pic 9(14).
+    05 mhd-start-seconds           pic 9(11) comp.
+    05 mhd-last-error              pic x(80).
+
+*> The "/" page body, shared with connection-handler so the "reload"
+*> console command can refresh it without a recompile.
+01 mhd-shared-content external.
+    05 mhd-webpage                 pic x(4096).
+    05 mhd-webpage-len             usage binary-long.
+
+01 default-webpage              pic x(132) value
+    "<html><body>" &
+    "Hello, world<br/>" &
+    "from <b>GnuCOBOL</b> and <i>libmicrohttpd</i>" &
+    "</body></html>".
+01 webpage-line-len             usage binary-long.
+
+*> Scratch fields used to turn FUNCTION CURRENT-DATE into a seconds
+*> count so uptime can be computed for the "info" command.
+01 current-date-work            pic x(21).
+01 date-part                    pic 9(8).
+01 hh                           pic 9(2).
+01 mi                           pic 9(2).
+01 ss                           pic 9(2).
+01 now-seconds                  pic 9(11).
+01 uptime-seconds               pic 9(11).
+01 uptime-hours                 pic 9(5).
+01 uptime-minutes               pic 9(2).
+01 uptime-secs-rem              pic 9(2).
+
 *> ***************************************************************
 procedure division.
-set connection-handler-entry to
-    entry "connection-handler"  *> Set the entry point for the connection handler function
-call "MHD_start_daemon" using
-    by value MHD_USE_SELECT_INTERNALLY
-    by value 8080
-    by value 0
-    by value 0
-    by value connection-handler-entry
-    by value 0
-    by value MHD_OPTION_END
-    returning star-daemon      *> Start the MHD daemon and return a pointer to it
-    on exception
-        display
-            "microhttpd: libmicrohttpd failure"
-            upon syserr
-        end-display
-end-call
 
-display "wow, server.  help, info, quit" end-display
-perform until server-command = "quit"
-    display "server: " with no advancing end-display
-    accept server-command end-accept   *> Wait for user input
-    if server-command = "help" then
-        display
-            "microhttpd: help, info, quit"
-        end-display
+main-logic.
+    perform load-checkpoint
+    perform prompt-config
+    perform reload-content
+    perform start-daemon
+    display "wow, server.  help, info, quit, reload" end-display
+    perform command-loop
+    perform shutdown-daemon
+    goback.
+
+*> ***************************************************************
+*> Restore counters left behind by a previous "quit", if any, so
+*> restarting the daemon for a config change doesn't zero out the
+*> operational picture.  A cold start (no state file) leaves the
+*> stats at zero for start-daemon to stamp fresh.
+load-checkpoint.
+    move 0 to mhd-request-count
+    move 0 to mhd-start-time
+    move 0 to mhd-start-seconds
+    move spaces to mhd-last-error
+
+    open input state-file
+    if state-file-status = "00"
+        read state-file
+            not at end
+                move state-request-count to mhd-request-count
+                move state-start-time to mhd-start-time
+                move state-start-seconds to mhd-start-seconds
+                move state-last-error to mhd-last-error
+        end-read
+        close state-file
+    end-if.
+
+*> ***************************************************************
+*> Checkpoint the current stats to disk so a restart can pick them
+*> back up via load-checkpoint above.
+save-checkpoint.
+    move mhd-request-count to state-request-count
+    move mhd-start-time to state-start-time
+    move mhd-start-seconds to state-start-seconds
+    move mhd-last-error to state-last-error
+
+    open output state-file
+    write state-record
+    close state-file.
+
+*> ***************************************************************
+*> (Re)load the "/" page body from webpage.html into the buffer
+*> shared with connection-handler, one line at a time.  Falls back
+*> to the compiled-in default if the file isn't there, so a fresh
+*> checkout still serves something without extra setup.
+reload-content.
+    move spaces to mhd-webpage
+    move 0 to mhd-webpage-len
+
+    open input webpage-file
+    if webpage-file-status = "00"
+        perform until webpage-file-status not = "00"
+            read webpage-file
+                at end
+                    move "10" to webpage-file-status
+                not at end
+                    perform append-webpage-line
+            end-read
+        end-perform
+        close webpage-file
+    else
+        move default-webpage to mhd-webpage
+        move length of default-webpage to mhd-webpage-len
+    end-if.
+
+append-webpage-line.
+    *> Put back the newline the line-sequential read stripped off, so
+    *> words on either side of a line break in the source file don't
+    *> get glued together.
+    if mhd-webpage-len > 0 and mhd-webpage-len < length of mhd-webpage
+        move x"0a" to mhd-webpage(mhd-webpage-len + 1: 1)
+        add 1 to mhd-webpage-len
     end-if
-    if server-command = "info" then
-        display
-            "microhttpd: info? help, quit"
-        end-display
+
+    compute webpage-line-len =
+        function length(function trim(webpage-line trailing))
+    if mhd-webpage-len + webpage-line-len <= length of mhd-webpage
+        move webpage-line(1:webpage-line-len)
+            to mhd-webpage(mhd-webpage-len + 1: webpage-line-len)
+        add webpage-line-len to mhd-webpage-len
+    end-if.
+
+*> ***************************************************************
+*> Ask the operator for the listen port and, optionally, a cert/key
+*> pair to bring the daemon up over TLS instead of cleartext.  A
+*> blank port answer keeps the traditional default of 8080.
+prompt-config.
+    display "listen port [8080]: " with no advancing end-display
+    accept port-input end-accept
+    if port-input = spaces
+        move 8080 to port-number
+    else
+        move port-input to port-number
     end-if
-end-perform
 
-call "MHD_stop_daemon" using
-    by value star-daemon      *> Stop the MHD daemon using the returned pointer
-    on exception
+    display "enable TLS? (y/n) [n]: " with no advancing end-display
+    accept tls-input end-accept
+    if tls-input = "y" or tls-input = "Y"
+        move "Y" to use-tls
+        display "cert file: " with no advancing end-display
+        accept cert-file-name end-accept
+        display "key file: " with no advancing end-display
+        accept key-file-name end-accept
+        perform load-tls-material
+    end-if.
+
+*> ***************************************************************
+load-tls-material.
+    set address of pem-buffer-view to address of cert-buffer
+    set address of pem-len-view to address of cert-buffer-len
+    move cert-file-name to pem-file-name
+    perform load-pem-file
+
+    set address of pem-buffer-view to address of key-buffer
+    set address of pem-len-view to address of key-buffer-len
+    move key-file-name to pem-file-name
+    perform load-pem-file.
+
+*> Read a PEM file (cert or key, whichever pem-buffer-view/pem-len-view
+*> currently point at) into its buffer, a line at a time.
+load-pem-file.
+    move spaces to pem-buffer-view
+    move 0 to pem-len-view
+
+    open input pem-file
+    if pem-file-status = "00"
+        perform until pem-file-status not = "00"
+            read pem-file
+                at end
+                    move "10" to pem-file-status
+                not at end
+                    perform append-pem-line
+            end-read
+        end-perform
+        close pem-file
+    else
         display
-            "microhttpd: libmicrohttpd failure"
+            "microhttpd: could not read " function trim(pem-file-name)
             upon syserr
         end-display
-end-call
+    end-if
+
+    *> libmicrohttpd expects a NUL-terminated C string, not a
+    *> space-padded field, for MHD_OPTION_HTTPS_MEM_CERT/_KEY.
+    move x"00" to pem-buffer-view(pem-len-view + 1: 1).
+
+append-pem-line.
+    *> Reserve the final byte of the buffer for the trailing NUL
+    *> written after the read loop ends.
+    compute pem-line-len =
+        function length(function trim(pem-line trailing))
+    if pem-len-view + pem-line-len + 1 < length of pem-buffer-view
+        move pem-line(1:pem-line-len)
+            to pem-buffer-view(pem-len-view + 1: pem-line-len)
+        add pem-line-len to pem-len-view
+        move x"0a" to pem-buffer-view(pem-len-view + 1: 1)
+        add 1 to pem-len-view
+    end-if.
+
+*> ***************************************************************
+*> Stamp the daemon's start time (for uptime reporting) and bring
+*> libmicrohttpd up.
+start-daemon.
+    if mhd-start-seconds = 0
+        *> No checkpoint was restored; this is a cold start.
+        move function current-date to current-date-work
+        move current-date-work(1:8) to date-part
+        move current-date-work(9:2) to hh
+        move current-date-work(11:2) to mi
+        move current-date-work(13:2) to ss
+        compute mhd-start-seconds =
+            function integer-of-date(date-part) * 86400
+            + hh * 3600 + mi * 60 + ss
+        move current-date-work(1:14) to mhd-start-time
+    end-if
+    move spaces to mhd-last-method
+
+    move MHD_USE_SELECT_INTERNALLY to mhd-flags
+    if tls-is-enabled
+        add MHD_USE_SSL to mhd-flags
+    end-if
+
+    set connection-handler-entry to
+        entry "connection-handler"  *> Set the entry point for the connection handler function
+    if tls-is-enabled
+        call "MHD_start_daemon" using
+            by value mhd-flags
+            by value port-number
+            by value 0
+            by value 0
+            by value connection-handler-entry
+            by value 0
+            by value MHD_OPTION_HTTPS_MEM_KEY
+            by reference key-buffer
+            by value MHD_OPTION_HTTPS_MEM_CERT
+            by reference cert-buffer
+            by value MHD_OPTION_END
+            returning star-daemon  *> Start the MHD daemon over TLS
+            on exception
+                move "MHD_start_daemon (TLS) failed" to mhd-last-error
+                display
+                    "microhttpd: libmicrohttpd failure"
+                    upon syserr
+                end-display
+        end-call
+    else
+        call "MHD_start_daemon" using
+            by value mhd-flags
+            by value port-number
+            by value 0
+            by value 0
+            by value connection-handler-entry
+            by value 0
+            by value MHD_OPTION_END
+            returning star-daemon  *> Start the MHD daemon and return a pointer to it
+            on exception
+                move "MHD_start_daemon failed" to mhd-last-error
+                display
+                    "microhttpd: libmicrohttpd failure"
+                    upon syserr
+                end-display
+        end-call
+    end-if.
+
+*> ***************************************************************
+command-loop.
+    perform until server-command = "quit"
+        display "server: " with no advancing end-display
+        accept server-command end-accept   *> Wait for user input
+        evaluate server-command
+            when "help"
+                display
+                    "microhttpd: help, info, quit, reload"
+                end-display
+            when "info"
+                perform show-info
+            when "reload"
+                perform reload-content
+                display "microhttpd: content reloaded" end-display
+            when other
+                continue
+        end-evaluate
+    end-perform.
+
+*> ***************************************************************
+*> Report how long the daemon has been up and how many requests it
+*> has answered, so an operator watching the console can tell it's
+*> actually doing something.
+show-info.
+    move function current-date to current-date-work
+    move current-date-work(1:8) to date-part
+    move current-date-work(9:2) to hh
+    move current-date-work(11:2) to mi
+    move current-date-work(13:2) to ss
+    compute now-seconds =
+        function integer-of-date(date-part) * 86400
+        + hh * 3600 + mi * 60 + ss
+    compute uptime-seconds = now-seconds - mhd-start-seconds
+    compute uptime-hours = uptime-seconds / 3600
+    compute uptime-minutes = (uptime-seconds - uptime-hours * 3600) / 60
+    compute uptime-secs-rem =
+        uptime-seconds - uptime-hours * 3600 - uptime-minutes * 60
+    display
+        "microhttpd: up " uptime-hours "h " uptime-minutes "m "
+        uptime-secs-rem "s, " mhd-request-count " requests served"
+    end-display.
+
+*> ***************************************************************
+shutdown-daemon.
+    call "MHD_stop_daemon" using
+        by value star-daemon      *> Stop the MHD daemon using the returned pointer
+        on exception
+            move "MHD_stop_daemon failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    perform save-checkpoint.
 
-goback.
 end program microhttpd.
 
 *> ***************************************************************
@@ -75,15 +415,118 @@ end program microhttpd.
 identification division.
 program-id. connection-handler.
 
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+input-output section.
+file-control.
+    select audit-log-file assign to "audit.log"
+        organization is line sequential
+        file status is audit-log-file-status.
+
 data division.
+file section.
+fd  audit-log-file.
+01 audit-log-record                pic x(200).
+
 working-storage section.
-01 MHD_HTTP_OK               constant   as 200.
-01 MHD_RESPMEM_PERSISTENT    constant   as 0.
-01 webpage              pic x(132) value
-    "<html><body>" &
-    "Hello, world<br/>" &
-    "from <b>GnuCOBOL</b> and <i>libmicrohttpd</i>" &
-    "</body></html>".
+01 audit-log-file-status           pic x(2).
+01 MHD_HTTP_OK                     constant   as 200.
+01 MHD_HTTP_METHOD_NOT_ALLOWED     constant   as 405.
+01 MHD_HTTP_FORBIDDEN              constant   as 403.
+01 MHD_RESPMEM_PERSISTENT          constant   as 0.
+01 MHD_CONNECTION_INFO_CLIENT_ADDRESS constant as 2.
+
+*> Peer addresses allowed to reach this handler.  Same FILLER/REDEFINES
+*> trick as the route table above.  Add one FILLER per trusted address
+*> and bump ALLOW-LIST-ENTRIES to match; there is no wildcard entry,
+*> so an address not listed here is rejected with 403.
+01 ALLOW-LIST-ENTRIES               constant as 1.
+01 allow-list-values.
+    05 filler pic x(15) value "127.0.0.1".
+01 allow-list redefines allow-list-values.
+    05 allow-address occurs ALLOW-LIST-ENTRIES times
+        indexed by allow-idx pic x(15).
+
+01 access-ok                       pic x(1) value "N".
+    88 access-is-ok                value "Y".
+01 forbidden-body pic x(64) value
+    "<html><body>403 Forbidden</body></html>".
+
+*> Based views onto the MHD_ConnectionInfo union and the
+*> struct sockaddr_in it points at, used to pull the peer's IPv4
+*> address out of star-connection.
+01 conn-info-view                  based.
+    05 client-addr-ptr             usage pointer.
+01 sockaddr-in-view                pic x(16) based.
+01 sockaddr-in-fields redefines sockaddr-in-view.
+    05 sin-family                  pic 9(4) usage comp-x.
+    05 sin-port                    pic 9(4) usage comp-x.
+    05 sin-addr-b1                 usage binary-char unsigned.
+    05 sin-addr-b2                 usage binary-char unsigned.
+    05 sin-addr-b3                 usage binary-char unsigned.
+    05 sin-addr-b4                 usage binary-char unsigned.
+
+01 star-conn-info                  usage pointer.
+01 octet-1                         pic 9(3).
+01 octet-2                         pic 9(3).
+01 octet-3                         pic 9(3).
+01 octet-4                         pic 9(3).
+*> Zero-suppressed views of the octets above, so the dotted-quad text
+*> built from them matches the unpadded form stored in allow-list.
+01 octet-1-display                 pic zz9.
+01 octet-2-display                 pic zz9.
+01 octet-3-display                 pic zz9.
+01 octet-4-display                 pic zz9.
+01 client-address-text             pic x(15) value spaces.
+
+*> Stats shared with the microhttpd mainline program, so the console
+*> "info" command can report on what this handler has been doing.
+01 mhd-shared-stats external.
+    05 mhd-request-count           pic 9(9) comp.
+    05 mhd-last-method             pic x(16).
+    05 mhd-start-time              pic 9(14).
+    05 mhd-start-seconds           pic 9(11) comp.
+    05 mhd-last-error              pic x(80).
+
+01 method-ok                       pic x(1) value "N".
+    88 method-is-ok                value "Y".
+01 method-not-allowed-body pic x(64) value
+    "<html><body>405 Method Not Allowed</body></html>".
+
+*> Audit trail: one line per request, appended to audit.log.
+01 url-view                        pic x(200) based.
+01 url-text                        pic x(200) value spaces.
+01 audit-timestamp                 pic x(21).
+01 mhd-result-display              pic ---9.
+01 audit-line                      pic x(200).
+
+*> The "/" page body.  This lives in mhd-shared-content, EXTERNAL to
+*> this program and to microhttpd, so the console "reload" command
+*> can refresh it from webpage.html without a recompile of either.
+01 mhd-shared-content external.
+    05 mhd-webpage                      pic x(4096).
+    05 mhd-webpage-len                  usage binary-long.
+
+*> Per-route response bodies, keyed by URL.  Loaded via the usual trick
+*> of a group of individually-valued FILLERs redefined as a table, so
+*> a new route is just one more pair of FILLERs.
+01 route-table-values.
+    05 filler pic x(256) value
+        "<html><body>status: OK</body></html>".
+    05 filler pic x(256) value
+        "<html><body>version: 1.0</body></html>".
+01 route-table redefines route-table-values.
+    05 route-content occurs 2 times pic x(256).
+
+01 selected-content                     pic x(4096).
+01 selected-content-len                 usage binary-long.
+
+01 strcmp-result                        usage binary-long.
+01 strlen-result                        usage binary-long.
+01 method-view                          pic x(16) based.
+
 01 star-response                        usage pointer.
 01 mhd-result                           usage binary-long.
 
@@ -97,8 +540,8 @@ linkage section.
 01 star-upload-data-size                usage pointer.
 01 star-star-con-cls                    usage pointer.
 
-procedure division using 
-by value star-cls 
+procedure division using
+by value star-cls
 by value star-connection
 by value star-url
 by value star-method
@@ -108,42 +551,281 @@ by value star-upload-data-size
 by reference star-star-con-cls
 .
 
-*> Display a message indicating that the connection handler has been called
-display "wow, connection handler" upon syserr end-display
+main-logic.
+    display "wow, connection handler" upon syserr end-display
 
-*> Create a response buffer using the contents of the webpage variable
-call "MHD_create_response_from_buffer" using
-    by value length of webpage
-    by reference webpage
-    by value MHD_RESPMEM_PERSISTENT
-    returning star-response
-    on exception
-        display
-            "microhttpd: libmicrohttpd failure"
-            upon syserr
-        end-display
-end-call
-
-*> Queue the response to be sent back to the client
-call "MHD_queue_response" using
-    by value star-connection
-    by value MHD_HTTP_OK
-    by value star-response
-    returning mhd-result
-    on exception
-        display
-            "microhttpd: libmicrohttpd failure"
-            upon syserr
-        end-display
-end-call
+    add 1 to mhd-request-count
 
-*> Destroy the response buffer
-call "MHD_destroy_response" using
-    by value star-response
-end-call
+    perform check-method
+    perform check-allow-list
+
+    if not access-is-ok
+        perform queue-forbidden
+    else
+        if method-is-ok
+            perform select-route
+            perform build-and-queue-response
+        else
+            perform queue-method-not-allowed
+        end-if
+    end-if
+
+    perform write-audit-log
+
+    move mhd-result to return-code
+
+    goback.
+
+*> ***************************************************************
+*> Only GET is served today; anything else gets turned away with a
+*> 405 instead of the usual 200.  The method that was accepted (or
+*> attempted) is kept in mhd-last-method for the console "info"
+*> command and the audit log.
+check-method.
+    move "N" to method-ok
+    move spaces to mhd-last-method
 
-*> Move the result to the return code
-move mhd-result to return-code
+    call "strcmp" using
+        by value star-method
+        by reference z"GET"
+        returning strcmp-result
+    end-call
+    if strcmp-result = 0
+        move "Y" to method-ok
+    end-if
+
+    call "strlen" using
+        by value star-method
+        returning strlen-result
+    end-call
+    if strlen-result > length of mhd-last-method
+        move length of mhd-last-method to strlen-result
+    end-if
+    set address of method-view to star-method
+    move method-view(1:strlen-result) to mhd-last-method.
+
+*> ***************************************************************
+*> Pull the peer's IPv4 address off star-connection and reject the
+*> request up front if it isn't on allow-list.  Fails closed: any
+*> connection whose address can't be determined is turned away.
+check-allow-list.
+    move "N" to access-ok
+
+    call "MHD_get_connection_info" using
+        by value star-connection
+        by value MHD_CONNECTION_INFO_CLIENT_ADDRESS
+        returning star-conn-info
+        on exception
+            move "MHD_get_connection_info failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    if star-conn-info = null
+        move spaces to client-address-text
+    else
+        set address of conn-info-view to star-conn-info
+        if client-addr-ptr = null
+            move spaces to client-address-text
+        else
+            set address of sockaddr-in-view to client-addr-ptr
+            move sin-addr-b1 to octet-1
+            move sin-addr-b2 to octet-2
+            move sin-addr-b3 to octet-3
+            move sin-addr-b4 to octet-4
+            move octet-1 to octet-1-display
+            move octet-2 to octet-2-display
+            move octet-3 to octet-3-display
+            move octet-4 to octet-4-display
+            move spaces to client-address-text
+            string
+                function trim(octet-1-display) delimited by size
+                "."                             delimited by size
+                function trim(octet-2-display) delimited by size
+                "."                             delimited by size
+                function trim(octet-3-display) delimited by size
+                "."                             delimited by size
+                function trim(octet-4-display) delimited by size
+                into client-address-text
+            end-string
+        end-if
+    end-if
+
+    if client-address-text not = spaces
+        perform varying allow-idx from 1 by 1
+            until allow-idx > ALLOW-LIST-ENTRIES or access-is-ok
+            if function trim(allow-address(allow-idx)) =
+               function trim(client-address-text)
+                move "Y" to access-ok
+            end-if
+        end-perform
+    end-if.
+
+build-and-queue-response.
+    call "MHD_create_response_from_buffer" using
+        by value selected-content-len
+        by reference selected-content
+        by value MHD_RESPMEM_PERSISTENT
+        returning star-response
+        on exception
+            move "MHD_create_response_from_buffer failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    call "MHD_queue_response" using
+        by value star-connection
+        by value MHD_HTTP_OK
+        by value star-response
+        returning mhd-result
+        on exception
+            move "MHD_queue_response failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    call "MHD_destroy_response" using
+        by value star-response
+    end-call.
+
+queue-method-not-allowed.
+    call "MHD_create_response_from_buffer" using
+        by value
+            function length(function trim(method-not-allowed-body trailing))
+        by reference method-not-allowed-body
+        by value MHD_RESPMEM_PERSISTENT
+        returning star-response
+        on exception
+            move "MHD_create_response_from_buffer failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    call "MHD_queue_response" using
+        by value star-connection
+        by value MHD_HTTP_METHOD_NOT_ALLOWED
+        by value star-response
+        returning mhd-result
+        on exception
+            move "MHD_queue_response (405) failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    call "MHD_destroy_response" using
+        by value star-response
+    end-call.
+
+queue-forbidden.
+    call "MHD_create_response_from_buffer" using
+        by value
+            function length(function trim(forbidden-body trailing))
+        by reference forbidden-body
+        by value MHD_RESPMEM_PERSISTENT
+        returning star-response
+        on exception
+            move "MHD_create_response_from_buffer failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    call "MHD_queue_response" using
+        by value star-connection
+        by value MHD_HTTP_FORBIDDEN
+        by value star-response
+        returning mhd-result
+        on exception
+            move "MHD_queue_response (403) failed" to mhd-last-error
+            display
+                "microhttpd: libmicrohttpd failure"
+                upon syserr
+            end-display
+    end-call
+
+    call "MHD_destroy_response" using
+        by value star-response
+    end-call.
+
+*> ***************************************************************
+*> Pick the response body for the requested URL.  "/status" and
+*> "/version" come out of route-table; anything else (including "/")
+*> falls back to the compiled-in webpage.
+select-route.
+    move mhd-webpage to selected-content
+    move mhd-webpage-len to selected-content-len
+
+    call "strcmp" using
+        by value star-url
+        by reference z"/status"
+        returning strcmp-result
+    end-call
+    if strcmp-result = 0
+        move route-content(1) to selected-content
+        compute selected-content-len =
+            function length(function trim(route-content(1) trailing))
+    end-if
+
+    call "strcmp" using
+        by value star-url
+        by reference z"/version"
+        returning strcmp-result
+    end-call
+    if strcmp-result = 0
+        move route-content(2) to selected-content
+        compute selected-content-len =
+            function length(function trim(route-content(2) trailing))
+    end-if.
+
+*> ***************************************************************
+*> Append one line (timestamp, url, method, result) to audit.log so
+*> there is a record on disk of every request the handler answers.
+write-audit-log.
+    move spaces to url-text
+    call "strlen" using
+        by value star-url
+        returning strlen-result
+    end-call
+    if strlen-result > length of url-text
+        move length of url-text to strlen-result
+    end-if
+    set address of url-view to star-url
+    move url-view(1:strlen-result) to url-text
+
+    move function current-date to audit-timestamp
+    move mhd-result to mhd-result-display
+
+    move spaces to audit-line
+    string
+        audit-timestamp        delimited by size
+        " "                    delimited by size
+        function trim(url-text)    delimited by size
+        " "                    delimited by size
+        function trim(mhd-last-method) delimited by size
+        " "                    delimited by size
+        function trim(mhd-result-display) delimited by size
+        into audit-line
+    end-string
+
+    open extend audit-log-file
+    if audit-log-file-status not = "00"
+        *> No audit.log yet on a fresh deployment; OPEN EXTEND does not
+        *> create a missing file, so fall back to OPEN OUTPUT.
+        open output audit-log-file
+    end-if
+    move audit-line to audit-log-record
+    write audit-log-record
+    close audit-log-file.
 
-goback.
-end program connection-handler.
\ No newline at end of file
+end program connection-handler.
